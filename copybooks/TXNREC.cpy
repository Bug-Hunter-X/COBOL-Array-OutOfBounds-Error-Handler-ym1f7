@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * TXNREC - structured 80-byte transaction record field list,
+      * shared by TXNLOAD and any downstream program reading its
+      * loaded table or its OVERFLOW spillover file. COPY this under
+      * whatever group-level item represents one transaction record
+      * (e.g. WS-TABLE-ENTRY, OVERFLOW-RECORD) so every consumer sees
+      * the same field names instead of re-splitting an 80-byte blob.
+      *----------------------------------------------------------------
+           10  TXN-RECORD-TYPE            PIC X(2).
+           10  TXN-KEY                    PIC X(10).
+           10  TXN-AMOUNT                 PIC S9(9)V99.
+           10  FILLER                     PIC X(57).
