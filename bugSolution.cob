@@ -1,17 +1,282 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-TABLE-ENTRY PIC X(80). 
-
-PROCEDURE DIVISION.
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100 
-       MOVE 'Record ' & WS-COUNT TO WS-TABLE(WS-COUNT) 
-    END-PERFORM.
-
-    * Correct access: Check before accessing array element
-    IF WS-COUNT <= 100 THEN
-       DISPLAY WS-TABLE(WS-COUNT)
-    ELSE
-       DISPLAY "Error: Array index out of bounds"
-    END-IF
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNLOAD.
+      *
+      * Loads one or more batches (morning / midday / close-of-business,
+      * etc.) of an 80-byte transaction file into WS-TABLE, one input
+      * record per WS-TABLE-ENTRY slot, with a bounds check on the
+      * per-batch table capacity before every store. The load loop
+      * itself lives in the TXNLDSUB subprogram (CALLed below) so other
+      * batch jobs can reuse the same bounds-checked behavior; this
+      * program reads the batch headers, CALLs the loader once per
+      * batch, and reports.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * One header record per batch: a batch id, the transaction file
+      * to load it from, and its control record count. Multiple header
+      * records let one job step run several batches (one CONTROL-FILE
+      * record per batch) instead of one run per batch.
+      *----------------------------------------------------------------
+       FD  CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CONTROL-BATCH-ID           PIC X(10).
+           05  CONTROL-TRANS-FILENAME     PIC X(20).
+           05  CONTROL-REC-COUNT          PIC 9(5).
+           05  FILLER                     PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-FILE-STATUS         PIC X(2) VALUE SPACES.
+           88  WS-CONTROL-FILE-OK         VALUE "00".
+
+       01  WS-TABLE-CEILING               PIC 9(5) VALUE 05000.
+       01  WS-TABLE-DEFAULT-MAX           PIC 9(5) VALUE 00100.
+       01  WS-BATCH-CEILING               PIC 9(3) VALUE 020.
+       01  WS-DEFAULT-TRANS-FILENAME      PIC X(100)
+                                           VALUE "TRANSFILE".
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCEPTED-COUNT          PIC 9(5) VALUE 0.
+           05  WS-REJECTED-COUNT          PIC 9(5) VALUE 0.
+           05  WS-LOADED-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-ACCEPTED-COUNT    PIC 9(7) VALUE 0.
+           05  WS-GRAND-REJECTED-COUNT    PIC 9(7) VALUE 0.
+
+       01  WS-OVERFLOW-SWITCH             PIC X VALUE "N".
+           88  WS-OVERFLOW-OCCURRED       VALUE "Y" FALSE "N".
+
+       01  WS-LOOKUP-KEY                  PIC X(10) VALUE SPACES.
+       01  WS-LOOKUP-SWITCH               PIC X VALUE "N".
+           88  WS-LOOKUP-FOUND            VALUE "Y" FALSE "N".
+
+      *----------------------------------------------------------------
+      * Outer OCCURS of batch headers, one per batch processed this
+      * run, each carrying its own WS-COUNT and result counts. The
+      * actual WS-TABLE-ENTRY load area below stays a single shared
+      * (non-nested) table reused one batch at a time: GnuCOBOL's SORT
+      * and SEARCH ALL statements cannot address a table nested inside
+      * a subscripted outer OCCURS, so req006's keyed lookup couldn't
+      * operate directly on a per-batch nested table - see
+      * IMPLEMENTATION_STATUS.md req 009 note.
+      *----------------------------------------------------------------
+       01  WS-BATCH-MAX                   PIC 9(3) VALUE 0.
+       01  WS-BATCH-HDR OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-BATCH-MAX
+               INDEXED BY WS-BATCH-IDX.
+           05  WS-BATCH-ID                PIC X(10).
+           05  WS-BATCH-TRANS-FILENAME    PIC X(100).
+           05  WS-BATCH-TABLE-MAX         PIC 9(5).
+           05  WS-BATCH-COUNT             PIC 9(5) VALUE 0.
+           05  WS-BATCH-ACCEPTED-COUNT    PIC 9(5) VALUE 0.
+           05  WS-BATCH-REJECTED-COUNT    PIC 9(5) VALUE 0.
+           05  WS-BATCH-OVERFLOW-SWITCH   PIC X VALUE "N".
+               88  WS-BATCH-OVERFLOW-OCCURRED VALUE "Y" FALSE "N".
+
+       01  WS-AREA.
+           05  WS-COUNT                   PIC 9(5) VALUE 0.
+           05  WS-TABLE-MAX                PIC 9(5) VALUE 100.
+           05  WS-TABLE-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-TABLE-MAX
+                   ASCENDING KEY IS TXN-KEY
+                   INDEXED BY WS-TABLE-IDX.
+               COPY TXNREC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-BATCH-HEADERS-PARA
+
+           PERFORM PROCESS-BATCH-PARA
+               VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-MAX
+
+           PERFORM PRINT-CONTROL-REPORT-PARA
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * Loads and bounds-checks one batch into the shared WS-AREA load
+      * workspace, then folds its results back into WS-BATCH-HDR so the
+      * next batch can reuse WS-AREA from a clean slate.
+      *----------------------------------------------------------------
+       PROCESS-BATCH-PARA.
+           MOVE WS-BATCH-TABLE-MAX(WS-BATCH-IDX) TO WS-TABLE-MAX
+           MOVE 0 TO WS-ACCEPTED-COUNT
+           MOVE 0 TO WS-REJECTED-COUNT
+           MOVE 0 TO WS-LOADED-COUNT
+           SET WS-OVERFLOW-OCCURRED TO FALSE
+
+           CALL "TXNLDSUB" USING WS-BATCH-TRANS-FILENAME(WS-BATCH-IDX)
+                   WS-AREA WS-ACCEPTED-COUNT WS-REJECTED-COUNT
+                   WS-LOADED-COUNT WS-OVERFLOW-SWITCH
+           END-CALL
+
+      *    Correct access: check before accessing array element.
+      *    WS-LOADED-COUNT (not WS-COUNT, the absolute file position)
+      *    is how many slots of WS-TABLE-ENTRY this call actually
+      *    populated - see IMPLEMENTATION_STATUS.md req 004/009 note.
+           IF WS-LOADED-COUNT >= 1 AND WS-LOADED-COUNT <= WS-TABLE-MAX
+               DISPLAY WS-TABLE-ENTRY(WS-LOADED-COUNT)
+           END-IF
+
+           IF WS-LOADED-COUNT >= 1
+      *        Loaded records occupy slots 1 thru WS-LOADED-COUNT;
+      *        shrink the ODO length so SORT/SEARCH ALL only see the
+      *        populated slots, not unused capacity out to WS-TABLE-MAX.
+               MOVE WS-LOADED-COUNT TO WS-TABLE-MAX
+               SORT WS-TABLE-ENTRY
+                   ASCENDING KEY TXN-KEY OF WS-TABLE-ENTRY
+               MOVE TXN-KEY OF WS-TABLE-ENTRY(1) TO WS-LOOKUP-KEY
+               PERFORM LOOKUP-TABLE-PARA
+           END-IF
+
+           MOVE WS-COUNT TO WS-BATCH-COUNT(WS-BATCH-IDX)
+           MOVE WS-ACCEPTED-COUNT
+               TO WS-BATCH-ACCEPTED-COUNT(WS-BATCH-IDX)
+           MOVE WS-REJECTED-COUNT
+               TO WS-BATCH-REJECTED-COUNT(WS-BATCH-IDX)
+           MOVE WS-OVERFLOW-SWITCH
+               TO WS-BATCH-OVERFLOW-SWITCH(WS-BATCH-IDX).
+
+      *----------------------------------------------------------------
+      * Keyed lookup against WS-TABLE-ENTRY - answers "is this key
+      * already loaded in this batch" without a linear scan. WS-TABLE
+      * must be sorted ascending on TXN-KEY (see SORT above) before
+      * SEARCH ALL is used. Caller sets WS-LOOKUP-KEY; on return
+      * WS-LOOKUP-FOUND is set and, if found, WS-TABLE-IDX points at
+      * the matching occurrence.
+      *----------------------------------------------------------------
+       LOOKUP-TABLE-PARA.
+           SET WS-LOOKUP-FOUND TO FALSE
+           SEARCH ALL WS-TABLE-ENTRY
+               AT END
+                   SET WS-LOOKUP-FOUND TO FALSE
+               WHEN TXN-KEY OF WS-TABLE-ENTRY(WS-TABLE-IDX)
+                       = WS-LOOKUP-KEY
+                   SET WS-LOOKUP-FOUND TO TRUE
+           END-SEARCH.
+
+      *----------------------------------------------------------------
+      * End-of-run control report for reconciliation against the
+      * source file count at shift close: one line per batch plus a
+      * grand total across the whole run.
+      *----------------------------------------------------------------
+       PRINT-CONTROL-REPORT-PARA.
+           MOVE 0 TO WS-GRAND-ACCEPTED-COUNT
+           MOVE 0 TO WS-GRAND-REJECTED-COUNT
+
+           DISPLAY "=============================================="
+           DISPLAY "TXNLOAD CONTROL REPORT"
+           DISPLAY "------------------------------------------------"
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-MAX
+               DISPLAY "Batch " WS-BATCH-ID(WS-BATCH-IDX)
+                   " seen=" WS-BATCH-COUNT(WS-BATCH-IDX)
+                   " accepted=" WS-BATCH-ACCEPTED-COUNT(WS-BATCH-IDX)
+                   " rejected=" WS-BATCH-REJECTED-COUNT(WS-BATCH-IDX)
+               ADD WS-BATCH-ACCEPTED-COUNT(WS-BATCH-IDX)
+                   TO WS-GRAND-ACCEPTED-COUNT
+               ADD WS-BATCH-REJECTED-COUNT(WS-BATCH-IDX)
+                   TO WS-GRAND-REJECTED-COUNT
+           END-PERFORM
+           DISPLAY "------------------------------------------------"
+           DISPLAY "Batches processed . . . . . . . : " WS-BATCH-MAX
+           DISPLAY "Grand total accepted  . . . . . : "
+               WS-GRAND-ACCEPTED-COUNT
+           DISPLAY "Grand total rejected  . . . . . : "
+               WS-GRAND-REJECTED-COUNT
+           IF WS-LOADED-COUNT >= 1
+               DISPLAY "Keyed lookup self-check, last batch ("
+                   WS-LOOKUP-KEY ") : " WS-LOOKUP-SWITCH
+           END-IF
+           DISPLAY "=============================================="
+           .
+
+      *----------------------------------------------------------------
+      * Reads one header record per batch from CONTROL-FILE - batch id,
+      * input transaction file name, and control record count - up to
+      * WS-BATCH-CEILING batches, sizing each batch's table capacity
+      * from its own header record and capping it at WS-TABLE-CEILING
+      * so a bad header can't blow out that batch's table. If
+      * CONTROL-FILE is empty or missing, falls back to a single
+      * default batch against WS-DEFAULT-TRANS-FILENAME so a plain
+      * single-batch run still works unattended.
+      *----------------------------------------------------------------
+       LOAD-BATCH-HEADERS-PARA.
+           MOVE 0 TO WS-BATCH-MAX
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-OK
+               PERFORM UNTIL WS-BATCH-MAX NOT < WS-BATCH-CEILING
+                   READ CONTROL-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-BATCH-MAX
+                           PERFORM STORE-BATCH-HEADER-PARA
+                   END-READ
+               END-PERFORM
+
+      *        If a header record is still waiting past the ceiling,
+      *        this run is silently dropping whole batches - warn
+      *        instead of leaving an over-count day unnoticed, the
+      *        same way STORE-BATCH-HEADER-PARA warns on a single
+      *        batch's record count exceeding WS-TABLE-CEILING.
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "Warning: CONTROL-FILE has more than "
+                           WS-BATCH-CEILING
+                           " batch headers - excess batches dropped"
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+
+           IF WS-BATCH-MAX = 0
+               MOVE 1 TO WS-BATCH-MAX
+               MOVE "DEFAULT" TO WS-BATCH-ID(1)
+               MOVE WS-DEFAULT-TRANS-FILENAME TO
+                   WS-BATCH-TRANS-FILENAME(1)
+               MOVE WS-TABLE-DEFAULT-MAX TO WS-BATCH-TABLE-MAX(1)
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Moves the just-read CONTROL-RECORD into batch WS-BATCH-MAX,
+      * defaulting the file name and capping the table size.
+      *----------------------------------------------------------------
+       STORE-BATCH-HEADER-PARA.
+           MOVE CONTROL-BATCH-ID TO WS-BATCH-ID(WS-BATCH-MAX)
+
+           IF CONTROL-TRANS-FILENAME = SPACES
+               MOVE WS-DEFAULT-TRANS-FILENAME
+                   TO WS-BATCH-TRANS-FILENAME(WS-BATCH-MAX)
+           ELSE
+               MOVE CONTROL-TRANS-FILENAME
+                   TO WS-BATCH-TRANS-FILENAME(WS-BATCH-MAX)
+           END-IF
+
+           IF CONTROL-REC-COUNT > 0
+               MOVE CONTROL-REC-COUNT
+                   TO WS-BATCH-TABLE-MAX(WS-BATCH-MAX)
+           ELSE
+               MOVE WS-TABLE-DEFAULT-MAX
+                   TO WS-BATCH-TABLE-MAX(WS-BATCH-MAX)
+           END-IF
+
+           IF WS-BATCH-TABLE-MAX(WS-BATCH-MAX) > WS-TABLE-CEILING
+               DISPLAY "Warning: batch " CONTROL-BATCH-ID
+                   " control count " WS-BATCH-TABLE-MAX(WS-BATCH-MAX)
+                   " exceeds ceiling " WS-TABLE-CEILING
+                   " - capping table size"
+               MOVE WS-TABLE-CEILING TO WS-BATCH-TABLE-MAX(WS-BATCH-MAX)
+           END-IF.
