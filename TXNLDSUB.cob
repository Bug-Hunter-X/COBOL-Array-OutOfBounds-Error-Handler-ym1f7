@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNLDSUB.
+      *
+      * Callable "load up to N records into a table" service shared by
+      * any batch job that needs TXNLOAD's bounds-checked load behavior.
+      * The caller supplies the input file name and a table already
+      * sized to LS-TABLE-MAX (see TXNLOAD's LOAD-BATCH-HEADERS-PARA and
+      * PROCESS-BATCH-PARA); this subprogram reads that file into
+      * LS-TABLE-ENTRY, spills anything past capacity to OVERFLOW, logs
+      * the condition to ERRLOG, and checkpoints its progress to
+      * CHECKPOINT so an abended run can resume mid-batch on the next
+      * CALL. LS-ACCEPTED-COUNT/LS-REJECTED-COUNT are cumulative across
+      * a checkpoint restart (seeded from the checkpoint on entry) so
+      * they always reconcile against the full input file;
+      * LS-LOADED-COUNT is this call's count of rows actually resident
+      * in LS-TABLE-ENTRY (always contiguous from slot 1, since the
+      * table itself is not carried forward across a restart - see
+      * IMPLEMENTATION_STATUS.md req 004/009 notes).
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN DYNAMIC LS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT OVERFLOW-FILE ASSIGN TO "OVERFLOW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRANS-RECORD                   PIC X(80).
+
+       FD  OVERFLOW-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OVERFLOW-RECORD.
+           COPY TXNREC.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-INPUT-FILENAME  PIC X(30).
+           05  CHECKPOINT-COUNT           PIC 9(5).
+           05  CHECKPOINT-ACCEPTED-COUNT  PIC 9(5).
+           05  CHECKPOINT-REJECTED-COUNT  PIC 9(5).
+           05  FILLER                     PIC X(35).
+
+       FD  ERROR-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ERROR-LOG-RECORD.
+           05  ERR-TIMESTAMP              PIC X(16).
+           05  FILLER                     PIC X(1)  VALUE SPACE.
+           05  ERR-WS-COUNT               PIC 9(5).
+           05  FILLER                     PIC X(1)  VALUE SPACE.
+           05  ERR-MESSAGE                PIC X(57).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-FILE-STATUS           PIC X(2) VALUE SPACES.
+           88  WS-TRANS-FILE-OK           VALUE "00".
+
+       01  WS-OVERFLOW-FILE-STATUS        PIC X(2) VALUE SPACES.
+           88  WS-OVERFLOW-FILE-OK        VALUE "00".
+
+       01  WS-CHECKPOINT-FILE-STATUS      PIC X(2) VALUE SPACES.
+           88  WS-CHECKPOINT-FILE-OK      VALUE "00".
+
+       01  WS-ERROR-LOG-FILE-STATUS       PIC X(2) VALUE SPACES.
+           88  WS-ERROR-LOG-FILE-OK       VALUE "00".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE            PIC 9(8).
+           05  WS-CURRENT-TIME            PIC 9(8).
+           05  FILLER                     PIC X(5).
+
+       01  WS-EOF-SWITCH                  PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(5) VALUE 00025.
+       01  WS-RESTART-COUNT               PIC 9(5) VALUE 0.
+       01  WS-RESTART-ACCEPTED-COUNT      PIC 9(5) VALUE 0.
+       01  WS-RESTART-REJECTED-COUNT      PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-INPUT-FILENAME              PIC X(100).
+
+       01  LS-AREA.
+           05  LS-COUNT                   PIC 9(5).
+           05  LS-TABLE-MAX               PIC 9(5).
+           05  LS-TABLE-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON LS-TABLE-MAX
+                   ASCENDING KEY IS TXN-KEY
+                   INDEXED BY LS-TABLE-IDX.
+               COPY TXNREC.
+
+       01  LS-ACCEPTED-COUNT              PIC 9(5).
+       01  LS-REJECTED-COUNT              PIC 9(5).
+       01  LS-LOADED-COUNT                PIC 9(5).
+       01  LS-OVERFLOW-SWITCH             PIC X.
+           88  LS-OVERFLOW-OCCURRED       VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION USING LS-INPUT-FILENAME LS-AREA
+               LS-ACCEPTED-COUNT LS-REJECTED-COUNT LS-LOADED-COUNT
+               LS-OVERFLOW-SWITCH.
+       MAIN-PARA.
+           MOVE 0 TO LS-COUNT
+           MOVE 0 TO LS-ACCEPTED-COUNT
+           MOVE 0 TO LS-REJECTED-COUNT
+           MOVE 0 TO LS-LOADED-COUNT
+           SET LS-OVERFLOW-OCCURRED TO FALSE
+           MOVE "N" TO WS-EOF-SWITCH
+
+      *    LS-ACCEPTED-COUNT/LS-REJECTED-COUNT resume from the
+      *    checkpoint's cumulative totals (not 0) so they keep
+      *    reconciling against the full input file across a restart,
+      *    even though LS-TABLE-ENTRY itself only holds this call's
+      *    newly-loaded rows.
+           PERFORM READ-CHECKPOINT-PARA
+           MOVE WS-RESTART-ACCEPTED-COUNT TO LS-ACCEPTED-COUNT
+           MOVE WS-RESTART-REJECTED-COUNT TO LS-REJECTED-COUNT
+           PERFORM OPEN-ERROR-LOG-PARA
+
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-FILE-OK
+               DISPLAY "Error: unable to open " LS-INPUT-FILENAME
+                   ", status " WS-TRANS-FILE-STATUS
+               CLOSE ERROR-LOG-FILE
+               GOBACK
+           END-IF
+
+           IF WS-RESTART-COUNT > 0
+               PERFORM SKIP-TO-CHECKPOINT-PARA
+           END-IF
+
+      *    OVERFLOW is a persistent spillover log, same as ERRLOG - it
+      *    must survive across batches within a run (and across runs)
+      *    rather than being truncated at the start of every batch, so
+      *    OPEN EXTEND with a first-time OPEN OUTPUT fallback, not a
+      *    restart-conditional OPEN OUTPUT.
+           OPEN EXTEND OVERFLOW-FILE
+           IF WS-OVERFLOW-FILE-STATUS = "35"
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF
+           IF NOT WS-OVERFLOW-FILE-OK
+               DISPLAY "Error: unable to open OVERFLOW, status "
+                   WS-OVERFLOW-FILE-STATUS
+               CLOSE TRANS-FILE
+               CLOSE ERROR-LOG-FILE
+               GOBACK
+           END-IF
+
+      *    LS-LOADED-COUNT (not the absolute LS-COUNT file position)
+      *    drives both the capacity check and the table subscript, so
+      *    rows land in contiguous slots 1..LS-LOADED-COUNT regardless
+      *    of where in the file this call started.
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO LS-COUNT
+                       IF LS-LOADED-COUNT < LS-TABLE-MAX
+                           ADD 1 TO LS-LOADED-COUNT
+                           MOVE TRANS-RECORD
+                               TO LS-TABLE-ENTRY(LS-LOADED-COUNT)
+                           ADD 1 TO LS-ACCEPTED-COUNT
+                       ELSE
+                           MOVE TRANS-RECORD TO OVERFLOW-RECORD
+                           WRITE OVERFLOW-RECORD
+                           ADD 1 TO LS-REJECTED-COUNT
+                           SET LS-OVERFLOW-OCCURRED TO TRUE
+                           PERFORM WRITE-ERROR-LOG-PARA
+                       END-IF
+                       IF FUNCTION MOD(LS-COUNT WS-CHECKPOINT-INTERVAL)
+                               = 0
+                           PERFORM WRITE-CHECKPOINT-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE ERROR-LOG-FILE
+           PERFORM CLEAR-CHECKPOINT-PARA
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * Out-of-bounds / overflow condition logging: every record that
+      * exceeds LS-TABLE-MAX capacity is written, with its LS-COUNT
+      * and a timestamp, to a persistent ERRLOG audit file (each entry
+      * carries its own date/time stamp) so the shift audit trail
+      * survives after the job's console log rolls off, and overflow
+      * frequency can be trended over time.
+      *----------------------------------------------------------------
+       OPEN-ERROR-LOG-PARA.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERROR-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF NOT WS-ERROR-LOG-FILE-OK
+               DISPLAY "Error: unable to open ERRLOG, status "
+                   WS-ERROR-LOG-FILE-STATUS
+               GOBACK
+           END-IF.
+
+       WRITE-ERROR-LOG-PARA.
+           MOVE SPACES TO ERROR-LOG-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                   WS-CURRENT-TIME DELIMITED BY SIZE
+                   INTO ERR-TIMESTAMP
+           MOVE LS-COUNT TO ERR-WS-COUNT
+           MOVE "Error: Array index out of bounds - record spilled"
+               TO ERR-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      *----------------------------------------------------------------
+      * Checkpoint/restart for the load loop: the current LS-COUNT
+      * position is saved every WS-CHECKPOINT-INTERVAL records so an
+      * abended run can reposition TRANS-FILE and resume mid-batch
+      * instead of reprocessing records already loaded. CHECKPOINT is
+      * a single file shared by every batch's CALL in a multi-batch
+      * run, so the record is tagged with the input file name it was
+      * written for and validated against LS-INPUT-FILENAME here - a
+      * leftover checkpoint from one batch's abend must never be
+      * applied to a different batch's file.
+      *----------------------------------------------------------------
+       READ-CHECKPOINT-PARA.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-RESTART-ACCEPTED-COUNT
+           MOVE 0 TO WS-RESTART-REJECTED-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CHECKPOINT-INPUT-FILENAME =
+                               LS-INPUT-FILENAME(1:30)
+                           MOVE CHECKPOINT-COUNT TO WS-RESTART-COUNT
+                           MOVE CHECKPOINT-ACCEPTED-COUNT
+                               TO WS-RESTART-ACCEPTED-COUNT
+                           MOVE CHECKPOINT-REJECTED-COUNT
+                               TO WS-RESTART-REJECTED-COUNT
+                       ELSE
+                           DISPLAY "Warning: ignoring checkpoint for "
+                               CHECKPOINT-INPUT-FILENAME
+                               " - current batch is "
+                               LS-INPUT-FILENAME(1:30)
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "Resuming from checkpoint at record "
+                   WS-RESTART-COUNT
+           END-IF.
+
+       SKIP-TO-CHECKPOINT-PARA.
+           MOVE WS-RESTART-COUNT TO LS-COUNT
+           PERFORM WS-RESTART-COUNT TIMES
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE LS-INPUT-FILENAME(1:30) TO CHECKPOINT-INPUT-FILENAME
+           MOVE LS-COUNT TO CHECKPOINT-COUNT
+           MOVE LS-ACCEPTED-COUNT TO CHECKPOINT-ACCEPTED-COUNT
+           MOVE LS-REJECTED-COUNT TO CHECKPOINT-REJECTED-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
